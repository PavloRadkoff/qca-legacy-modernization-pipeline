@@ -13,10 +13,22 @@ IDENTIFICATION DIVISION.
                ORGANIZATION IS SEQUENTIAL.
            SELECT MASTER-FILE ASSIGN TO 'DATA/MASTER.DAT'
                ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
+               ACCESS IS DYNAMIC
                RECORD KEY IS M-ACCOUNT-NUM.
            SELECT REPORT-FILE ASSIGN TO 'DATA/EOD-REPORT.PRN'
                ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO 'DATA/EOD-PARM.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'DATA/EOD-CHECKPOINT.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TRANS-SUSPENSE-FILE ASSIGN TO 'DATA/TRANS-SUSPENSE.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GL-EXTRACT-FILE ASSIGN TO 'DATA/GL-EXTRACT.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO 'DATA/AUDIT-TRAIL.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DORMANT-REPORT-FILE ASSIGN TO 'DATA/DORMANT-REPORT.PRN'
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,7 +39,10 @@ IDENTIFICATION DIVISION.
                88 IS-DEPOSIT     VALUE 'D'.
                88 IS-WITHDRAWAL  VALUE 'W'.
                88 IS-FEE         VALUE 'F'.
+               88 IS-TRANSFER    VALUE 'X'.
            05  T-AMOUNT          PIC 9(7)V99.
+           05  T-TARGET-ACCT     PIC X(10).
+           05  T-TRANS-DATE      PIC X(08).
 
        FD  MASTER-FILE.
        01  MASTER-REC.
@@ -36,87 +51,667 @@ IDENTIFICATION DIVISION.
            05  M-STATUS          PIC X(01).
                88 IS-ACTIVE      VALUE 'A'.
                88 IS-FROZEN      VALUE 'F'.
+               88 IS-CLOSED      VALUE 'C'.
+               88 IS-DORMANT     VALUE 'D'.
+           05  M-ACCOUNT-TYPE    PIC X(01).
+               88 IS-SAVINGS     VALUE 'S'.
+               88 IS-CHECKING    VALUE 'C'.
+           05  M-INTEREST-RATE   PIC 9V9(4).
+           05  M-LAST-ACTIVITY-DATE PIC X(08).
+           05  M-LAST-INTEREST-DATE PIC X(08).
 
        FD  REPORT-FILE.
        01  REPORT-REC            PIC X(80).
 
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05  PARM-RESTART-FLAG PIC X(01).
+               88 PARM-IS-RESTART VALUE 'Y'.
+           05  PARM-RESTART-COUNT PIC 9(07).
+           05  PARM-INTEREST-RUN-FLAG PIC X(01).
+               88 PARM-IS-INTEREST-RUN VALUE 'Y'.
+           05  PARM-RUN-DATE      PIC X(08).
+           05  PARM-RUN-ID        PIC X(08).
+           05  PARM-DATE-FILTER-FLAG PIC X(01).
+               88 PARM-IS-DATE-FILTER VALUE 'Y'.
+           05  PARM-FILTER-DATE   PIC X(08).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKPT-RECORDS-READ  PIC 9(07).
+           05  CKPT-LAST-ACCOUNT  PIC X(10).
+
+       FD  TRANS-SUSPENSE-FILE.
+       01  SUSPENSE-REC.
+           05  SUSP-ACCOUNT-NUM   PIC X(10).
+           05  SUSP-TRANS-TYPE    PIC X(01).
+           05  SUSP-TARGET-ACCT   PIC X(10).
+           05  SUSP-AMOUNT        PIC 9(7)V99.
+           05  SUSP-TRANS-DATE    PIC X(08).
+           05  SUSP-REASON-CODE   PIC X(02).
+           05  SUSP-REASON-DESC   PIC X(20).
+           05  SUSP-RUN-DATE      PIC X(08).
+           05  SUSP-RUN-ID        PIC X(08).
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-REC.
+           05  GL-ACCOUNT-NUM     PIC X(10).
+           05  GL-CODE            PIC X(04).
+           05  GL-AMOUNT          PIC 9(7)V99.
+           05  GL-SIGN            PIC X(01).
+               88 GL-IS-DEBIT     VALUE 'D'.
+               88 GL-IS-CREDIT    VALUE 'C'.
+
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-TRAIL-REC.
+           05  AUDIT-ACCOUNT-NUM  PIC X(10).
+           05  AUDIT-TRANS-TYPE   PIC X(01).
+           05  AUDIT-AMOUNT       PIC 9(7)V99.
+           05  AUDIT-OLD-BALANCE  PIC S9(9)V99.
+           05  AUDIT-NEW-BALANCE  PIC S9(9)V99.
+           05  AUDIT-RUN-DATE     PIC X(08).
+           05  AUDIT-RUN-ID       PIC X(08).
+
+       FD  DORMANT-REPORT-FILE.
+       01  DORMANT-REPORT-REC     PIC X(86).
+
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
                88 END-OF-FILE    VALUE 'Y'.
+           05  WS-MASTER-EOF-FLAG PIC X(01) VALUE 'N'.
+               88 END-OF-MASTER  VALUE 'Y'.
        01  WS-COUNTERS.
-           05  WS-RECORDS-READ   PIC 9(5) VALUE 0.
-           05  WS-ERRORS-FOUND   PIC 9(5) VALUE 0.
+           05  WS-RECORDS-READ   PIC 9(07) VALUE 0.
+           05  WS-ERRORS-FOUND   PIC 9(07) VALUE 0.
        01  WS-REPORT-LINE.
            05  FILLER            PIC X(10) VALUE 'ACCT: '.
            05  R-ACCT            PIC X(10).
            05  FILLER            PIC X(08) VALUE ' STATUS:'.
            05  R-MSG             PIC X(20).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(05) VALUE 'RUN: '.
+           05  R-RUN-ID          PIC X(08).
+       01  WS-SAVE-SOURCE-MASTER.
+           05  SSM-ACCOUNT-NUM   PIC X(10).
+           05  SSM-BALANCE       PIC S9(9)V99.
+           05  SSM-STATUS        PIC X(01).
+           05  SSM-ACCOUNT-TYPE  PIC X(01).
+           05  SSM-INTEREST-RATE PIC 9V9(4).
+           05  SSM-LAST-ACTIVITY-DATE PIC X(08).
+           05  SSM-LAST-INTEREST-DATE PIC X(08).
+       01  WS-CONTROL-TOTALS.
+           05  WS-DEP-COUNT      PIC 9(5) VALUE 0.
+           05  WS-DEP-AMOUNT     PIC S9(9)V99 VALUE 0.
+           05  WS-WD-COUNT       PIC 9(5) VALUE 0.
+           05  WS-WD-AMOUNT      PIC S9(9)V99 VALUE 0.
+           05  WS-FEE-COUNT      PIC 9(5) VALUE 0.
+           05  WS-FEE-AMOUNT     PIC S9(9)V99 VALUE 0.
+           05  WS-XFER-COUNT     PIC 9(5) VALUE 0.
+           05  WS-XFER-AMOUNT    PIC S9(9)V99 VALUE 0.
+           05  WS-INT-COUNT      PIC 9(5) VALUE 0.
+           05  WS-INT-AMOUNT     PIC S9(9)V99 VALUE 0.
+           05  WS-NET-CHANGE     PIC S9(9)V99 VALUE 0.
+           05  WS-POSTED-COUNT   PIC 9(5) VALUE 0.
+       01  WS-TOTALS-LINE.
+           05  TL-LABEL          PIC X(20).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(07) VALUE 'COUNT: '.
+           05  TL-COUNT          PIC Z(6)9.
+           05  FILLER            PIC X(10) VALUE SPACE.
+           05  FILLER            PIC X(08) VALUE 'AMOUNT: '.
+           05  TL-AMOUNT         PIC -(9)9.99.
+       01  WS-TOTALS-TEXT-LINE.
+           05  TL-TEXT           PIC X(60).
+       01  WS-RESTART-INFO.
+           05  WS-RESTART-REQUESTED PIC X(01) VALUE 'N'.
+               88 RESTART-REQUESTED VALUE 'Y'.
+           05  WS-SKIP-COUNT      PIC 9(07) VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 1000.
+           05  WS-INTEREST-RUN-REQUESTED PIC X(01) VALUE 'N'.
+               88 INTEREST-RUN-REQUESTED VALUE 'Y'.
+       01  WS-SUSPENSE-INFO.
+           05  WS-SUSP-REASON-CODE PIC X(02).
+           05  WS-SUSP-REASON-DESC PIC X(20).
+       01  WS-VALIDATION-FLAG      PIC X(01) VALUE 'Y'.
+           88 VALID-TRANSACTION    VALUE 'Y'.
+           88 INVALID-TRANSACTION  VALUE 'N'.
+       01  WS-GL-INFO.
+           05  WS-GL-ACCOUNT        PIC X(10).
+           05  WS-GL-CODE           PIC X(04).
+           05  WS-GL-AMOUNT         PIC 9(7)V99.
+           05  WS-GL-SIGN           PIC X(01).
+       01  WS-AUDIT-INFO.
+           05  WS-OLD-BALANCE       PIC S9(9)V99.
+           05  WS-AUDIT-TRANS-TYPE  PIC X(01).
+           05  WS-AUDIT-AMOUNT      PIC 9(7)V99.
+       01  WS-RUN-INFO.
+           05  WS-RUN-DATE          PIC X(08) VALUE SPACES.
+           05  WS-RUN-ID            PIC X(08) VALUE SPACES.
+       01  WS-INTEREST-INFO.
+           05  WS-INTEREST-AMOUNT   PIC S9(7)V99.
+       01  WS-TRANS-FILTER-INFO.
+           05  WS-DATE-FILTER-REQUESTED PIC X(01) VALUE 'N'.
+               88 DATE-FILTER-REQUESTED VALUE 'Y'.
+           05  WS-FILTER-DATE           PIC X(08).
+           05  WS-FILTER-MATCH-FLAG     PIC X(01) VALUE 'N'.
+               88 RECORD-MATCHES-FILTER VALUE 'Y'.
+       01  WS-DORMANCY-INFO.
+           05  WS-DORMANCY-THRESHOLD-DAYS PIC 9(5) VALUE 90.
+           05  WS-RUN-DATE-NUM            PIC 9(8).
+           05  WS-LAST-ACTIVITY-NUM       PIC 9(8).
+           05  WS-DAYS-INACTIVE           PIC S9(9).
+           05  WS-DORMANT-COUNT           PIC 9(5) VALUE 0.
+       01  WS-DORMANT-LINE.
+           05  DL-LABEL          PIC X(10) VALUE 'DORMANT: '.
+           05  DL-ACCT           PIC X(10).
+           05  FILLER            PIC X(10) VALUE ' INACTIVE:'.
+           05  DL-DAYS-INACTIVE  PIC ZZZZ9.
+           05  FILLER            PIC X(07) VALUE ' DAYS  '.
+           05  FILLER            PIC X(12) VALUE 'LAST ACTIVE:'.
+           05  DL-LAST-ACTIVITY  PIC X(08).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(05) VALUE 'RUN: '.
+           05  DL-RUN-ID         PIC X(08).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  DL-RUN-DATE       PIC X(08).
 
        PROCEDURE DIVISION.
        0000-MAIN-PROCESSING.
            PERFORM 1000-INITIALIZE.
-           PERFORM 2000-PROCESS-RECORDS 
+           PERFORM 2000-PROCESS-RECORDS
                UNTIL END-OF-FILE.
+           PERFORM 2500-MASTER-FILE-SWEEP.
            PERFORM 3000-TERMINATE.
            STOP RUN.
 
        1000-INITIALIZE.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END
+                   MOVE 'N' TO PARM-RESTART-FLAG
+                   MOVE 0 TO PARM-RESTART-COUNT
+                   MOVE 'N' TO PARM-INTEREST-RUN-FLAG
+                   MOVE SPACES TO PARM-RUN-DATE
+                   MOVE SPACES TO PARM-RUN-ID
+                   MOVE 'N' TO PARM-DATE-FILTER-FLAG
+                   MOVE SPACES TO PARM-FILTER-DATE
+           END-READ
+           MOVE PARM-RESTART-FLAG TO WS-RESTART-REQUESTED
+           MOVE PARM-RESTART-COUNT TO WS-SKIP-COUNT
+           MOVE PARM-INTEREST-RUN-FLAG TO WS-INTEREST-RUN-REQUESTED
+           MOVE PARM-RUN-DATE TO WS-RUN-DATE
+           MOVE PARM-RUN-ID TO WS-RUN-ID
+           MOVE PARM-DATE-FILTER-FLAG TO WS-DATE-FILTER-REQUESTED
+           MOVE PARM-FILTER-DATE TO WS-FILTER-DATE
+           MOVE WS-RUN-ID TO R-RUN-ID
+           CLOSE PARM-FILE
+
            OPEN INPUT TRANS-FILE
            OPEN I-O MASTER-FILE
-           OPEN OUTPUT REPORT-FILE
-           READ TRANS-FILE
-               AT END SET END-OF-FILE TO TRUE
-           END-READ.
+
+           IF RESTART-REQUESTED
+               PERFORM 1100-REPOSITION-FOR-RESTART
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND TRANS-SUSPENSE-FILE
+               OPEN EXTEND GL-EXTRACT-FILE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+               OPEN EXTEND DORMANT-REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT TRANS-SUSPENSE-FILE
+               OPEN OUTPUT GL-EXTRACT-FILE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               OPEN OUTPUT DORMANT-REPORT-FILE
+           END-IF
+
+           PERFORM 1050-READ-NEXT-TRANS-RECORD.
+
+       1050-READ-NEXT-TRANS-RECORD.
+           * Прочитати наступний запис TRANS-FILE, що відповідає
+           * параметру фільтра бізнес-дати (якщо він заданий);
+           * записи за іншими датами пропускаються без обробки.
+           MOVE 'N' TO WS-FILTER-MATCH-FLAG
+           PERFORM UNTIL END-OF-FILE OR RECORD-MATCHES-FILTER
+               READ TRANS-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+               IF NOT END-OF-FILE
+                   IF NOT DATE-FILTER-REQUESTED
+                           OR T-TRANS-DATE = WS-FILTER-DATE
+                       SET RECORD-MATCHES-FILTER TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       1100-REPOSITION-FOR-RESTART.
+           * Перемотуємо TRANS-FILE повз записи, вже зафіксовані
+           * в останній контрольній точці попереднього прогону.
+           * WS-SKIP-COUNT (з контрольної точки) рахує записи, що
+           * пройшли фільтр бізнес-дати, тому перемотка повинна
+           * пропускати стільки ж записів, які проходять той самий
+           * фільтр, а не просто WS-SKIP-COUNT фізичних записів.
+           PERFORM WS-SKIP-COUNT TIMES
+               PERFORM 1050-READ-NEXT-TRANS-RECORD
+           END-PERFORM
+           ADD WS-SKIP-COUNT TO WS-RECORDS-READ.
 
        2000-PROCESS-RECORDS.
            ADD 1 TO WS-RECORDS-READ
-           MOVE T-ACCOUNT-NUM TO M-ACCOUNT-NUM
-           
-           * Читання головного файлу клієнта
-           READ MASTER-FILE
-               INVALID KEY 
-                   PERFORM 2100-LOG-ERROR
-               NOT INVALID KEY
-                   PERFORM 2200-UPDATE-BALANCE
-           END-READ
-           
-           READ TRANS-FILE
-               AT END SET END-OF-FILE TO TRUE
-           END-READ.
+           PERFORM 2050-VALIDATE-TRANSACTION
+
+           IF VALID-TRANSACTION
+               MOVE T-ACCOUNT-NUM TO M-ACCOUNT-NUM
+               * Читання головного файлу клієнта
+               READ MASTER-FILE
+                   INVALID KEY
+                       PERFORM 2100-LOG-ERROR
+                   NOT INVALID KEY
+                       PERFORM 2200-UPDATE-BALANCE
+               END-READ
+           ELSE
+               PERFORM 2060-REJECT-INVALID-TRANSACTION
+           END-IF
+
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2900-WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM 1050-READ-NEXT-TRANS-RECORD.
+
+       2900-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+           MOVE T-ACCOUNT-NUM TO CKPT-LAST-ACCOUNT
+           WRITE CHECKPOINT-REC.
+
+       2050-VALIDATE-TRANSACTION.
+           SET VALID-TRANSACTION TO TRUE
+           IF T-AMOUNT NOT NUMERIC OR T-AMOUNT NOT > 0
+               SET INVALID-TRANSACTION TO TRUE
+           END-IF
+           IF NOT (IS-DEPOSIT OR IS-WITHDRAWAL OR IS-FEE OR IS-TRANSFER)
+               SET INVALID-TRANSACTION TO TRUE
+           END-IF
+           IF IS-TRANSFER AND T-TARGET-ACCT = T-ACCOUNT-NUM
+               SET INVALID-TRANSACTION TO TRUE
+           END-IF.
+
+       2060-REJECT-INVALID-TRANSACTION.
+           ADD 1 TO WS-ERRORS-FOUND
+           MOVE T-ACCOUNT-NUM TO R-ACCT
+           MOVE 'INVALID TRANSACTION' TO R-MSG
+           WRITE REPORT-REC FROM WS-REPORT-LINE
+           MOVE '05' TO WS-SUSP-REASON-CODE
+           MOVE 'INVALID TRANSACTION' TO WS-SUSP-REASON-DESC
+           PERFORM 2150-WRITE-SUSPENSE.
 
        2100-LOG-ERROR.
            ADD 1 TO WS-ERRORS-FOUND
            MOVE T-ACCOUNT-NUM TO R-ACCT
            MOVE 'ACCT NOT FOUND' TO R-MSG
-           WRITE REPORT-REC FROM WS-REPORT-LINE.
+           WRITE REPORT-REC FROM WS-REPORT-LINE
+           MOVE '01' TO WS-SUSP-REASON-CODE
+           MOVE 'ACCT NOT FOUND' TO WS-SUSP-REASON-DESC
+           PERFORM 2150-WRITE-SUSPENSE.
+
+       2150-WRITE-SUSPENSE.
+           MOVE T-ACCOUNT-NUM  TO SUSP-ACCOUNT-NUM
+           MOVE T-TRANS-TYPE   TO SUSP-TRANS-TYPE
+           MOVE T-TARGET-ACCT  TO SUSP-TARGET-ACCT
+           MOVE T-AMOUNT       TO SUSP-AMOUNT
+           MOVE T-TRANS-DATE   TO SUSP-TRANS-DATE
+           MOVE WS-SUSP-REASON-CODE TO SUSP-REASON-CODE
+           MOVE WS-SUSP-REASON-DESC TO SUSP-REASON-DESC
+           MOVE WS-RUN-DATE    TO SUSP-RUN-DATE
+           MOVE WS-RUN-ID      TO SUSP-RUN-ID
+           WRITE SUSPENSE-REC.
 
        2200-UPDATE-BALANCE.
            IF IS-FROZEN
+               ADD 1 TO WS-ERRORS-FOUND
                MOVE T-ACCOUNT-NUM TO R-ACCT
                MOVE 'ACCOUNT FROZEN' TO R-MSG
                WRITE REPORT-REC FROM WS-REPORT-LINE
+               MOVE '02' TO WS-SUSP-REASON-CODE
+               MOVE 'ACCOUNT FROZEN' TO WS-SUSP-REASON-DESC
+               PERFORM 2150-WRITE-SUSPENSE
            ELSE
-               EVALUATE TRUE
-                   WHEN IS-DEPOSIT
-                       COMPUTE M-BALANCE = M-BALANCE + T-AMOUNT
-                   WHEN IS-WITHDRAWAL
-                   WHEN IS-FEE
-                       COMPUTE M-BALANCE = M-BALANCE - T-AMOUNT
-               END-EVALUATE
-               
-               * Перевірка на овердрафт
-               IF M-BALANCE < 0
+           IF IS-CLOSED
+               ADD 1 TO WS-ERRORS-FOUND
+               MOVE T-ACCOUNT-NUM TO R-ACCT
+               MOVE 'ACCOUNT CLOSED' TO R-MSG
+               WRITE REPORT-REC FROM WS-REPORT-LINE
+               MOVE '06' TO WS-SUSP-REASON-CODE
+               MOVE 'ACCOUNT CLOSED' TO WS-SUSP-REASON-DESC
+               PERFORM 2150-WRITE-SUSPENSE
+           ELSE
+               IF IS-TRANSFER
+                   PERFORM 2210-PROCESS-TRANSFER
+               ELSE
+                   MOVE M-BALANCE TO WS-OLD-BALANCE
+                   EVALUATE TRUE
+                       WHEN IS-DEPOSIT
+                           COMPUTE M-BALANCE = M-BALANCE + T-AMOUNT
+                           ADD 1 TO WS-DEP-COUNT
+                           ADD T-AMOUNT TO WS-DEP-AMOUNT
+                           ADD T-AMOUNT TO WS-NET-CHANGE
+                           MOVE '4000' TO WS-GL-CODE
+                           MOVE 'C' TO WS-GL-SIGN
+                       WHEN IS-WITHDRAWAL
+                           COMPUTE M-BALANCE = M-BALANCE - T-AMOUNT
+                           ADD 1 TO WS-WD-COUNT
+                           ADD T-AMOUNT TO WS-WD-AMOUNT
+                           SUBTRACT T-AMOUNT FROM WS-NET-CHANGE
+                           MOVE '5000' TO WS-GL-CODE
+                           MOVE 'D' TO WS-GL-SIGN
+                       WHEN IS-FEE
+                           COMPUTE M-BALANCE = M-BALANCE - T-AMOUNT
+                           ADD 1 TO WS-FEE-COUNT
+                           ADD T-AMOUNT TO WS-FEE-AMOUNT
+                           SUBTRACT T-AMOUNT FROM WS-NET-CHANGE
+                           MOVE '5100' TO WS-GL-CODE
+                           MOVE 'D' TO WS-GL-SIGN
+                   END-EVALUATE
+
+                   * Перевірка на овердрафт
+                   IF M-BALANCE < 0
+                       MOVE T-ACCOUNT-NUM TO R-ACCT
+                       MOVE 'OVERDRAFT ALERT' TO R-MSG
+                       WRITE REPORT-REC FROM WS-REPORT-LINE
+                   END-IF
+
+                   SET IS-ACTIVE TO TRUE
+                   MOVE WS-RUN-DATE TO M-LAST-ACTIVITY-DATE
+                   REWRITE MASTER-REC
+                   ADD 1 TO WS-POSTED-COUNT
+                   MOVE M-ACCOUNT-NUM TO WS-GL-ACCOUNT
+                   MOVE T-AMOUNT      TO WS-GL-AMOUNT
+                   MOVE T-TRANS-TYPE  TO WS-AUDIT-TRANS-TYPE
+                   MOVE T-AMOUNT      TO WS-AUDIT-AMOUNT
+                   PERFORM 2250-WRITE-GL-EXTRACT
+                   PERFORM 2260-WRITE-AUDIT-TRAIL
+               END-IF
+           END-IF
+           END-IF.
+
+       2250-WRITE-GL-EXTRACT.
+           MOVE WS-GL-ACCOUNT TO GL-ACCOUNT-NUM
+           MOVE WS-GL-CODE    TO GL-CODE
+           MOVE WS-GL-AMOUNT  TO GL-AMOUNT
+           MOVE WS-GL-SIGN    TO GL-SIGN
+           WRITE GL-EXTRACT-REC.
+
+       2260-WRITE-AUDIT-TRAIL.
+           MOVE M-ACCOUNT-NUM       TO AUDIT-ACCOUNT-NUM
+           MOVE WS-AUDIT-TRANS-TYPE TO AUDIT-TRANS-TYPE
+           MOVE WS-AUDIT-AMOUNT     TO AUDIT-AMOUNT
+           MOVE WS-OLD-BALANCE      TO AUDIT-OLD-BALANCE
+           MOVE M-BALANCE           TO AUDIT-NEW-BALANCE
+           MOVE WS-RUN-DATE         TO AUDIT-RUN-DATE
+           MOVE WS-RUN-ID           TO AUDIT-RUN-ID
+           WRITE AUDIT-TRAIL-REC.
+
+       2210-PROCESS-TRANSFER.
+           * MASTER-REC вже містить рахунок-джерело (прочитаний у 2000)
+           MOVE M-ACCOUNT-NUM TO SSM-ACCOUNT-NUM
+           MOVE M-BALANCE     TO SSM-BALANCE
+           MOVE M-STATUS      TO SSM-STATUS
+           MOVE M-ACCOUNT-TYPE        TO SSM-ACCOUNT-TYPE
+           MOVE M-INTEREST-RATE       TO SSM-INTEREST-RATE
+           MOVE M-LAST-ACTIVITY-DATE  TO SSM-LAST-ACTIVITY-DATE
+           MOVE M-LAST-INTEREST-DATE TO SSM-LAST-INTEREST-DATE
+
+           MOVE T-TARGET-ACCT TO M-ACCOUNT-NUM
+           READ MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ERRORS-FOUND
                    MOVE T-ACCOUNT-NUM TO R-ACCT
-                   MOVE 'OVERDRAFT ALERT' TO R-MSG
+                   MOVE 'XFER TARGET NOT FND' TO R-MSG
+                   WRITE REPORT-REC FROM WS-REPORT-LINE
+                   MOVE '03' TO WS-SUSP-REASON-CODE
+                   MOVE 'XFER TARGET NOT FND' TO WS-SUSP-REASON-DESC
+                   PERFORM 2150-WRITE-SUSPENSE
+               NOT INVALID KEY
+                   IF IS-FROZEN
+                       ADD 1 TO WS-ERRORS-FOUND
+                       MOVE T-TARGET-ACCT TO R-ACCT
+                       MOVE 'XFER TARGET FROZEN' TO R-MSG
+                       WRITE REPORT-REC FROM WS-REPORT-LINE
+                       MOVE '04' TO WS-SUSP-REASON-CODE
+                       MOVE 'XFER TARGET FROZEN' TO WS-SUSP-REASON-DESC
+                       PERFORM 2150-WRITE-SUSPENSE
+                   ELSE
+                   IF IS-CLOSED
+                       ADD 1 TO WS-ERRORS-FOUND
+                       MOVE T-TARGET-ACCT TO R-ACCT
+                       MOVE 'XFER TARGET CLOSED' TO R-MSG
+                       WRITE REPORT-REC FROM WS-REPORT-LINE
+                       MOVE '07' TO WS-SUSP-REASON-CODE
+                       MOVE 'XFER TARGET CLOSED' TO WS-SUSP-REASON-DESC
+                       PERFORM 2150-WRITE-SUSPENSE
+                   ELSE
+                       MOVE M-BALANCE TO WS-OLD-BALANCE
+                       COMPUTE M-BALANCE = M-BALANCE + T-AMOUNT
+                       SET IS-ACTIVE TO TRUE
+                       MOVE WS-RUN-DATE TO M-LAST-ACTIVITY-DATE
+                       REWRITE MASTER-REC
+                       ADD 1 TO WS-POSTED-COUNT
+                       MOVE M-ACCOUNT-NUM TO WS-GL-ACCOUNT
+                       MOVE '4050' TO WS-GL-CODE
+                       MOVE T-AMOUNT TO WS-GL-AMOUNT
+                       MOVE 'C' TO WS-GL-SIGN
+                       MOVE T-TRANS-TYPE TO WS-AUDIT-TRANS-TYPE
+                       MOVE T-AMOUNT     TO WS-AUDIT-AMOUNT
+                       PERFORM 2250-WRITE-GL-EXTRACT
+                       PERFORM 2260-WRITE-AUDIT-TRAIL
+                       PERFORM 2220-POST-TRANSFER-SOURCE
+                   END-IF
+                   END-IF
+           END-READ.
+
+       2220-POST-TRANSFER-SOURCE.
+           MOVE SSM-ACCOUNT-NUM TO M-ACCOUNT-NUM
+           MOVE SSM-BALANCE     TO M-BALANCE
+           MOVE SSM-STATUS      TO M-STATUS
+           MOVE SSM-ACCOUNT-TYPE       TO M-ACCOUNT-TYPE
+           MOVE SSM-INTEREST-RATE      TO M-INTEREST-RATE
+           MOVE SSM-LAST-ACTIVITY-DATE TO M-LAST-ACTIVITY-DATE
+           MOVE SSM-LAST-INTEREST-DATE TO M-LAST-INTEREST-DATE
+           MOVE SSM-BALANCE     TO WS-OLD-BALANCE
+           COMPUTE M-BALANCE = M-BALANCE - T-AMOUNT
+
+           IF M-BALANCE < 0
+               MOVE T-ACCOUNT-NUM TO R-ACCT
+               MOVE 'OVERDRAFT ALERT' TO R-MSG
+               WRITE REPORT-REC FROM WS-REPORT-LINE
+           END-IF
+
+           SET IS-ACTIVE TO TRUE
+           MOVE WS-RUN-DATE TO M-LAST-ACTIVITY-DATE
+           REWRITE MASTER-REC
+           ADD 1 TO WS-POSTED-COUNT
+           ADD 1 TO WS-XFER-COUNT
+           ADD T-AMOUNT TO WS-XFER-AMOUNT
+           MOVE M-ACCOUNT-NUM TO WS-GL-ACCOUNT
+           MOVE '5050' TO WS-GL-CODE
+           MOVE T-AMOUNT TO WS-GL-AMOUNT
+           MOVE 'D' TO WS-GL-SIGN
+           MOVE T-TRANS-TYPE TO WS-AUDIT-TRANS-TYPE
+           MOVE T-AMOUNT     TO WS-AUDIT-AMOUNT
+           PERFORM 2250-WRITE-GL-EXTRACT
+           PERFORM 2260-WRITE-AUDIT-TRAIL.
+
+       2500-MASTER-FILE-SWEEP.
+           * Єдиний послідовний прохід по MASTER-FILE (ACCESS IS DYNAMIC)
+           * після обробки денних транзакцій: нараховує відсотки на
+           * ощадні рахунки (коли запрошено параметром) і перевіряє
+           * кожен рахунок на безактивність для звіту про "сплячі"
+           * рахунки. Обидві перевірки об'єднані в один прохід файлу,
+           * щоб не сканувати MASTER-FILE двічі.
+           MOVE LOW-VALUES TO M-ACCOUNT-NUM
+           START MASTER-FILE KEY IS NOT LESS THAN M-ACCOUNT-NUM
+               INVALID KEY SET END-OF-MASTER TO TRUE
+           END-START
+
+           IF NOT END-OF-MASTER
+               PERFORM 2510-READ-NEXT-MASTER
+               PERFORM UNTIL END-OF-MASTER
+                   PERFORM 2520-PROCESS-MASTER-RECORD
+                   PERFORM 2510-READ-NEXT-MASTER
+               END-PERFORM
+           END-IF.
+
+       2510-READ-NEXT-MASTER.
+           READ MASTER-FILE NEXT RECORD
+               AT END SET END-OF-MASTER TO TRUE
+           END-READ.
+
+       2520-PROCESS-MASTER-RECORD.
+           PERFORM 2530-CHECK-DORMANCY
+           IF INTEREST-RUN-REQUESTED
+               PERFORM 2540-POST-INTEREST
+           END-IF.
+
+       2530-CHECK-DORMANCY.
+           IF IS-ACTIVE
+                   AND M-LAST-ACTIVITY-DATE NUMERIC
+                   AND WS-RUN-DATE NUMERIC
+               MOVE M-LAST-ACTIVITY-DATE TO WS-LAST-ACTIVITY-NUM
+               MOVE WS-RUN-DATE TO WS-RUN-DATE-NUM
+               COMPUTE WS-DAYS-INACTIVE =
+                   FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM)
+                   - FUNCTION INTEGER-OF-DATE(WS-LAST-ACTIVITY-NUM)
+               IF WS-DAYS-INACTIVE >= WS-DORMANCY-THRESHOLD-DAYS
+                   SET IS-DORMANT TO TRUE
+                   REWRITE MASTER-REC
+                   ADD 1 TO WS-DORMANT-COUNT
+
+                   MOVE M-ACCOUNT-NUM TO DL-ACCT
+                   MOVE WS-DAYS-INACTIVE TO DL-DAYS-INACTIVE
+                   MOVE M-LAST-ACTIVITY-DATE TO DL-LAST-ACTIVITY
+                   MOVE WS-RUN-ID TO DL-RUN-ID
+                   MOVE WS-RUN-DATE TO DL-RUN-DATE
+                   WRITE DORMANT-REPORT-REC FROM WS-DORMANT-LINE
+               END-IF
+           END-IF.
+
+       2540-POST-INTEREST.
+           * Ключ ідемпотентності — бізнес-дата прогону (WS-RUN-DATE),
+           * а не WS-RUN-ID: кілька "наздоганяючих" прогонів за один
+           * календарний день (кожен зі своїм run-id, req 008) повинні
+           * нарахувати відсотки лише один раз на цю дату.
+           IF IS-SAVINGS AND (IS-ACTIVE OR IS-DORMANT)
+                   AND M-INTEREST-RATE > 0
+                   AND M-LAST-INTEREST-DATE NOT = WS-RUN-DATE
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   M-BALANCE * M-INTEREST-RATE / 365
+               IF WS-INTEREST-AMOUNT > 0
+                   MOVE M-BALANCE TO WS-OLD-BALANCE
+                   ADD WS-INTEREST-AMOUNT TO M-BALANCE
+                   MOVE WS-RUN-DATE TO M-LAST-INTEREST-DATE
+                   REWRITE MASTER-REC
+                   ADD 1 TO WS-POSTED-COUNT
+                   ADD 1 TO WS-INT-COUNT
+                   ADD WS-INTEREST-AMOUNT TO WS-INT-AMOUNT
+                   ADD WS-INTEREST-AMOUNT TO WS-NET-CHANGE
+
+                   MOVE M-ACCOUNT-NUM TO R-ACCT
+                   MOVE 'INTEREST ACCRUED' TO R-MSG
                    WRITE REPORT-REC FROM WS-REPORT-LINE
+
+                   MOVE M-ACCOUNT-NUM    TO WS-GL-ACCOUNT
+                   MOVE '4100'           TO WS-GL-CODE
+                   MOVE WS-INTEREST-AMOUNT TO WS-GL-AMOUNT
+                   MOVE 'C'              TO WS-GL-SIGN
+                   PERFORM 2250-WRITE-GL-EXTRACT
+
+                   MOVE 'I'              TO WS-AUDIT-TRANS-TYPE
+                   MOVE WS-INTEREST-AMOUNT TO WS-AUDIT-AMOUNT
+                   PERFORM 2260-WRITE-AUDIT-TRAIL
                END-IF
-               
-               REWRITE MASTER-REC
            END-IF.
 
        3000-TERMINATE.
+           PERFORM 3100-WRITE-CONTROL-TOTALS
            CLOSE TRANS-FILE
            CLOSE MASTER-FILE
            CLOSE REPORT-FILE
-           DISPLAY 'EOD BATCH COMPLETE. RECORDS: ' WS-RECORDS-READ.
\ No newline at end of file
+           CLOSE CHECKPOINT-FILE
+           CLOSE TRANS-SUSPENSE-FILE
+           CLOSE GL-EXTRACT-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE DORMANT-REPORT-FILE
+           DISPLAY 'EOD BATCH COMPLETE. RECORDS: ' WS-RECORDS-READ.
+
+       3100-WRITE-CONTROL-TOTALS.
+           MOVE SPACES TO TL-TEXT
+           WRITE REPORT-REC FROM WS-TOTALS-TEXT-LINE
+
+           MOVE '==== CONTROL TOTALS ====' TO TL-TEXT
+           WRITE REPORT-REC FROM WS-TOTALS-TEXT-LINE
+
+           MOVE SPACES TO TL-TEXT
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE  DELIMITED BY SIZE
+                  '   RUN ID: ' DELIMITED BY SIZE
+                  WS-RUN-ID    DELIMITED BY SIZE
+                  INTO TL-TEXT
+           WRITE REPORT-REC FROM WS-TOTALS-TEXT-LINE
+
+           MOVE 'DEPOSITS' TO TL-LABEL
+           MOVE WS-DEP-COUNT TO TL-COUNT
+           MOVE WS-DEP-AMOUNT TO TL-AMOUNT
+           WRITE REPORT-REC FROM WS-TOTALS-LINE
+
+           MOVE 'WITHDRAWALS' TO TL-LABEL
+           MOVE WS-WD-COUNT TO TL-COUNT
+           MOVE WS-WD-AMOUNT TO TL-AMOUNT
+           WRITE REPORT-REC FROM WS-TOTALS-LINE
+
+           MOVE 'FEES' TO TL-LABEL
+           MOVE WS-FEE-COUNT TO TL-COUNT
+           MOVE WS-FEE-AMOUNT TO TL-AMOUNT
+           WRITE REPORT-REC FROM WS-TOTALS-LINE
+
+           MOVE 'TRANSFERS' TO TL-LABEL
+           MOVE WS-XFER-COUNT TO TL-COUNT
+           MOVE WS-XFER-AMOUNT TO TL-AMOUNT
+           WRITE REPORT-REC FROM WS-TOTALS-LINE
+
+           MOVE 'INTEREST ACCRUED' TO TL-LABEL
+           MOVE WS-INT-COUNT TO TL-COUNT
+           MOVE WS-INT-AMOUNT TO TL-AMOUNT
+           WRITE REPORT-REC FROM WS-TOTALS-LINE
+
+           MOVE 'NET BALANCE CHANGE' TO TL-LABEL
+           MOVE WS-POSTED-COUNT TO TL-COUNT
+           MOVE WS-NET-CHANGE TO TL-AMOUNT
+           WRITE REPORT-REC FROM WS-TOTALS-LINE
+
+           MOVE SPACES TO TL-TEXT
+           WRITE REPORT-REC FROM WS-TOTALS-TEXT-LINE
+
+           MOVE 'RECORDS READ' TO TL-LABEL
+           MOVE WS-RECORDS-READ TO TL-COUNT
+           MOVE ZERO TO TL-AMOUNT
+           WRITE REPORT-REC FROM WS-TOTALS-LINE
+
+           MOVE 'ERRORS / REJECTS' TO TL-LABEL
+           MOVE WS-ERRORS-FOUND TO TL-COUNT
+           MOVE ZERO TO TL-AMOUNT
+           WRITE REPORT-REC FROM WS-TOTALS-LINE
+
+           MOVE 'DORMANT ACCOUNTS' TO TL-LABEL
+           MOVE WS-DORMANT-COUNT TO TL-COUNT
+           MOVE ZERO TO TL-AMOUNT
+           WRITE REPORT-REC FROM WS-TOTALS-LINE
+
+           IF WS-RECORDS-READ = WS-DEP-COUNT + WS-WD-COUNT + WS-FEE-COUNT
+                               + WS-XFER-COUNT + WS-ERRORS-FOUND
+               MOVE 'BATCH STATUS: IN BALANCE' TO TL-TEXT
+           ELSE
+               MOVE 'BATCH STATUS: *** OUT OF BALANCE ***' TO TL-TEXT
+           END-IF
+           WRITE REPORT-REC FROM WS-TOTALS-TEXT-LINE.
\ No newline at end of file
