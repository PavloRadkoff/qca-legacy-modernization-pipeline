@@ -0,0 +1,195 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANS-REINJECT.
+       AUTHOR. COBALT-LEGACY-ENGINE.
+       DATE-WRITTEN. 2026-08-08.
+
+       * Невелика допоміжна утиліта до EOD-BATCH-PROC: дозволяє
+       * переглянути записи з TRANS-SUSPENSE.DAT, виправити їх
+       * і повернути у TRANS-FILE для наступного денного прогону
+       * замість ручного перенабору з друкованого звіту.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-SUSPENSE-FILE ASSIGN TO 'DATA/TRANS-SUSPENSE.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TRANS-FILE ASSIGN TO 'DATA/TRANS.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL SUSPENSE-REMAIN-FILE
+               ASSIGN TO 'DATA/TRANS-SUSPENSE-REMAIN.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-SUSPENSE-FILE.
+       01  SUSPENSE-REC.
+           05  SUSP-ACCOUNT-NUM   PIC X(10).
+           05  SUSP-TRANS-TYPE    PIC X(01).
+           05  SUSP-TARGET-ACCT   PIC X(10).
+           05  SUSP-AMOUNT        PIC 9(7)V99.
+           05  SUSP-TRANS-DATE    PIC X(08).
+           05  SUSP-REASON-CODE   PIC X(02).
+           05  SUSP-REASON-DESC   PIC X(20).
+           05  SUSP-RUN-DATE      PIC X(08).
+           05  SUSP-RUN-ID        PIC X(08).
+
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           05  T-ACCOUNT-NUM     PIC X(10).
+           05  T-TRANS-TYPE      PIC X(01).
+               88 IS-DEPOSIT     VALUE 'D'.
+               88 IS-WITHDRAWAL  VALUE 'W'.
+               88 IS-FEE         VALUE 'F'.
+               88 IS-TRANSFER    VALUE 'X'.
+           05  T-AMOUNT          PIC 9(7)V99.
+           05  T-TARGET-ACCT     PIC X(10).
+           05  T-TRANS-DATE      PIC X(08).
+
+       FD  SUSPENSE-REMAIN-FILE.
+       01  REMAIN-REC.
+           05  REM-ACCOUNT-NUM    PIC X(10).
+           05  REM-TRANS-TYPE     PIC X(01).
+           05  REM-TARGET-ACCT    PIC X(10).
+           05  REM-AMOUNT         PIC 9(7)V99.
+           05  REM-TRANS-DATE     PIC X(08).
+           05  REM-REASON-CODE    PIC X(02).
+           05  REM-REASON-DESC    PIC X(20).
+           05  REM-RUN-DATE       PIC X(08).
+           05  REM-RUN-ID         PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
+               88 END-OF-FILE    VALUE 'Y'.
+           05  WS-REMAIN-EOF-FLAG PIC X(01) VALUE 'N'.
+               88 END-OF-PRIOR-REMAIN VALUE 'Y'.
+       01  WS-PRIOR-REMAIN-TABLE.
+           05  WS-PRIOR-REMAIN-COUNT PIC 9(05) VALUE 0.
+           05  WS-PRIOR-REMAIN-ENTRY OCCURS 500 TIMES.
+               10  WS-PRIOR-REMAIN-REC PIC X(76).
+       01  WS-TABLE-IDX          PIC 9(05) VALUE 0.
+       01  WS-COUNTERS.
+           05  WS-ITEMS-READ       PIC 9(05) VALUE 0.
+           05  WS-ITEMS-REINJECTED PIC 9(05) VALUE 0.
+           05  WS-ITEMS-CARRIED    PIC 9(05) VALUE 0.
+       01  WS-OPERATOR-RESPONSE.
+           05  WS-RESPONSE         PIC X(01).
+               88 REINJECT-ITEM    VALUE 'Y' 'y'.
+       01  WS-AMOUNT-CORRECTION.
+           05  WS-NEW-AMOUNT       PIC 9(7)V99 VALUE 0.
+       01  WS-DATE-CORRECTION.
+           05  WS-NEW-TRANS-DATE   PIC X(08) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 1050-REVIEW-PRIOR-REMAIN-ITEMS
+               VARYING WS-TABLE-IDX FROM 1 BY 1
+               UNTIL WS-TABLE-IDX > WS-PRIOR-REMAIN-COUNT.
+           PERFORM 2000-PROCESS-SUSPENSE-ITEMS
+               UNTIL END-OF-FILE.
+           PERFORM 3000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           * Спочатку прочитуємо залишок від попереднього сеансу
+           * TRANS-REINJECT (пункти, відкладені на подальший розгляд),
+           * щоб вони знову потрапили на перегляд цього разу, а не
+           * загубилися назавжди у файлі, який ніхто більше не читає.
+           OPEN INPUT SUSPENSE-REMAIN-FILE
+           PERFORM UNTIL END-OF-PRIOR-REMAIN
+               READ SUSPENSE-REMAIN-FILE
+                   AT END SET END-OF-PRIOR-REMAIN TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-PRIOR-REMAIN-COUNT
+                       MOVE REMAIN-REC TO
+                           WS-PRIOR-REMAIN-REC(WS-PRIOR-REMAIN-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE SUSPENSE-REMAIN-FILE
+
+           OPEN INPUT TRANS-SUSPENSE-FILE
+           OPEN EXTEND TRANS-FILE
+           OPEN OUTPUT SUSPENSE-REMAIN-FILE
+           DISPLAY 'TRANS-REINJECT: REVIEW OF SUSPENDED TRANSACTIONS'
+           READ TRANS-SUSPENSE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       1050-REVIEW-PRIOR-REMAIN-ITEMS.
+           MOVE WS-PRIOR-REMAIN-REC(WS-TABLE-IDX) TO SUSPENSE-REC
+           ADD 1 TO WS-ITEMS-READ
+           PERFORM 2050-REVIEW-ONE-ITEM.
+
+       2000-PROCESS-SUSPENSE-ITEMS.
+           ADD 1 TO WS-ITEMS-READ
+           PERFORM 2050-REVIEW-ONE-ITEM
+
+           READ TRANS-SUSPENSE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2050-REVIEW-ONE-ITEM.
+           DISPLAY ' '
+           DISPLAY 'ACCOUNT: ' SUSP-ACCOUNT-NUM
+                   ' TYPE: ' SUSP-TRANS-TYPE
+                   ' TARGET: ' SUSP-TARGET-ACCT
+           DISPLAY 'AMOUNT:  ' SUSP-AMOUNT
+                   ' REASON: ' SUSP-REASON-CODE ' ' SUSP-REASON-DESC
+           DISPLAY 'RE-INJECT THIS ITEM INTO TOMORROW''S RUN? (Y/N) '
+               WITH NO ADVANCING
+           ACCEPT WS-RESPONSE
+
+           IF REINJECT-ITEM
+               PERFORM 2100-CORRECT-AND-REINJECT
+           ELSE
+               PERFORM 2200-CARRY-FORWARD-SUSPENSE
+           END-IF.
+
+       2100-CORRECT-AND-REINJECT.
+           MOVE SUSP-ACCOUNT-NUM TO T-ACCOUNT-NUM
+           MOVE SUSP-TRANS-TYPE  TO T-TRANS-TYPE
+           MOVE SUSP-TARGET-ACCT TO T-TARGET-ACCT
+           MOVE SUSP-AMOUNT      TO T-AMOUNT
+           MOVE SUSP-TRANS-DATE  TO T-TRANS-DATE
+
+           DISPLAY 'CORRECTED AMOUNT (0 = KEEP AS SHOWN): '
+               WITH NO ADVANCING
+           ACCEPT WS-NEW-AMOUNT
+           IF WS-NEW-AMOUNT > 0
+               MOVE WS-NEW-AMOUNT TO T-AMOUNT
+           END-IF
+
+           MOVE SPACES TO WS-NEW-TRANS-DATE
+           DISPLAY 'RUN DATE (CCYYMMDD) TO REINJECT INTO (BLANK = '
+                   SUSP-TRANS-DATE '): '
+               WITH NO ADVANCING
+           ACCEPT WS-NEW-TRANS-DATE
+           IF WS-NEW-TRANS-DATE NOT = SPACES
+               MOVE WS-NEW-TRANS-DATE TO T-TRANS-DATE
+           END-IF
+
+           WRITE TRANS-REC
+           ADD 1 TO WS-ITEMS-REINJECTED.
+
+       2200-CARRY-FORWARD-SUSPENSE.
+           MOVE SUSP-ACCOUNT-NUM TO REM-ACCOUNT-NUM
+           MOVE SUSP-TRANS-TYPE  TO REM-TRANS-TYPE
+           MOVE SUSP-TARGET-ACCT TO REM-TARGET-ACCT
+           MOVE SUSP-AMOUNT      TO REM-AMOUNT
+           MOVE SUSP-TRANS-DATE  TO REM-TRANS-DATE
+           MOVE SUSP-REASON-CODE TO REM-REASON-CODE
+           MOVE SUSP-REASON-DESC TO REM-REASON-DESC
+           MOVE SUSP-RUN-DATE    TO REM-RUN-DATE
+           MOVE SUSP-RUN-ID      TO REM-RUN-ID
+           WRITE REMAIN-REC
+           ADD 1 TO WS-ITEMS-CARRIED.
+
+       3000-TERMINATE.
+           CLOSE TRANS-SUSPENSE-FILE
+           CLOSE TRANS-FILE
+           CLOSE SUSPENSE-REMAIN-FILE
+           DISPLAY ' '
+           DISPLAY 'TRANS-REINJECT COMPLETE. READ: ' WS-ITEMS-READ
+                   ' RE-INJECTED: ' WS-ITEMS-REINJECTED
+                   ' CARRIED FORWARD: ' WS-ITEMS-CARRIED.
